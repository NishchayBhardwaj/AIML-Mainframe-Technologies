@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUST-LOAD.
+
+      *> Builds the INDEXED customer_data.txt CUSTOMER-FILE that
+      *> KSDS-SIM, CUST-RPT and CUST-MATCH all expect, from the
+      *> reconciled LINE SEQUENTIAL customer_data_raw.txt staging
+      *> file that CUST-RECON has already checked for blank and
+      *> duplicate CUST-IDs. Run CUST-RECON against
+      *> customer_data_raw.txt, clean up anything it flags, then run
+      *> this program once to load the cleaned data before KSDS-SIM
+      *> is used - this is the one load/convert step request 005
+      *> reconciles ahead of. A CUST-ID that still duplicates another
+      *> despite reconciliation is rejected record-by-record rather
+      *> than aborting the whole load, the same way ADD-CUSTOMER in
+      *> KSDS-SIM handles a duplicate key on WRITE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RAW-SOURCE-FILE ASSIGN TO "customer_data_raw.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RAW-FS.
+
+           SELECT CUSTOMER-FILE ASSIGN TO "customer_data.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RAW-SOURCE-FILE.
+           COPY "custrec.cpy" REPLACING
+                                   CUSTOMER-RECORD BY RAW-CUST-RECORD
+                                   CUST-ID        BY RAW-CUST-ID
+                                   CUST-NAME      BY RAW-CUST-NAME
+                                   CUST-ADDRESS   BY RAW-CUST-ADDRESS.
+
+       FD CUSTOMER-FILE.
+           COPY "custrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 RAW-FS                PIC XX.
+       01 FS                    PIC XX.
+       01 WS-FS-CHECK           PIC XX.
+       01 WS-FS-OPERATION       PIC X(40).
+
+       01 WS-EOF                PIC X VALUE 'N'.
+          88 EOF                VALUE 'Y'.
+          88 NOT-EOF            VALUE 'N'.
+
+       01 WS-RECORDS-READ       PIC 9(9) VALUE ZERO.
+       01 WS-LOADED-COUNT       PIC 9(9) VALUE ZERO.
+       01 WS-REJECT-COUNT       PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       LOAD-MAIN.
+           PERFORM LOAD-OPEN-FILES
+           SET NOT-EOF TO TRUE
+           PERFORM UNTIL EOF
+               READ RAW-SOURCE-FILE
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       PERFORM LOAD-WRITE-CUSTOMER
+               END-READ
+               IF NOT EOF
+                   MOVE RAW-FS TO WS-FS-CHECK
+                   MOVE "READ RAW-SOURCE-FILE" TO WS-FS-OPERATION
+                   PERFORM LOAD-CHECK-FILE-STATUS
+               END-IF
+           END-PERFORM
+           PERFORM LOAD-CLOSE-FILES
+           DISPLAY "Load complete - " WS-RECORDS-READ " records read, "
+               WS-LOADED-COUNT " loaded, "
+               WS-REJECT-COUNT " rejected on duplicate CUST-ID. "
+               "See customer_data.txt"
+           GOBACK.
+
+       LOAD-OPEN-FILES.
+           OPEN INPUT RAW-SOURCE-FILE
+           MOVE RAW-FS TO WS-FS-CHECK
+           MOVE "OPEN RAW-SOURCE-FILE" TO WS-FS-OPERATION
+           PERFORM LOAD-CHECK-FILE-STATUS
+
+      *> OPEN OUTPUT (re)builds CUSTOMER-FILE from scratch, the same
+      *> way OPEN-CUSTOMER-FILE in KSDS-SIM bootstraps a brand-new
+      *> indexed file - this program's whole job is a one-time load.
+           OPEN OUTPUT CUSTOMER-FILE
+           MOVE FS TO WS-FS-CHECK
+           MOVE "OPEN CUSTOMER-FILE (LOAD)" TO WS-FS-OPERATION
+           PERFORM LOAD-CHECK-FILE-STATUS.
+
+       LOAD-CLOSE-FILES.
+           CLOSE RAW-SOURCE-FILE
+           MOVE RAW-FS TO WS-FS-CHECK
+           MOVE "CLOSE RAW-SOURCE-FILE" TO WS-FS-OPERATION
+           PERFORM LOAD-CHECK-FILE-STATUS
+
+           CLOSE CUSTOMER-FILE
+           MOVE FS TO WS-FS-CHECK
+           MOVE "CLOSE CUSTOMER-FILE (LOAD)" TO WS-FS-OPERATION
+           PERFORM LOAD-CHECK-FILE-STATUS.
+
+       LOAD-WRITE-CUSTOMER.
+           MOVE RAW-CUST-ID TO CUST-ID
+           MOVE RAW-CUST-NAME TO CUST-NAME
+           MOVE RAW-CUST-ADDRESS TO CUST-ADDRESS
+           WRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY "REJECTED duplicate CUST-ID " CUST-ID
+                       " at source record " WS-RECORDS-READ
+           END-WRITE
+           MOVE FS TO WS-FS-CHECK
+           MOVE "WRITE CUSTOMER-FILE (LOAD)" TO WS-FS-OPERATION
+           PERFORM LOAD-CHECK-FILE-STATUS
+           IF FS = "00"
+               ADD 1 TO WS-LOADED-COUNT
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+
+      *> "22" (duplicate key on WRITE) is a normal outcome here,
+      *> handled record-by-record above via INVALID KEY - same
+      *> passthrough as KSDS-SIM's own CHECK-FILE-STATUS.
+       LOAD-CHECK-FILE-STATUS.
+           EVALUATE WS-FS-CHECK
+               WHEN "00"
+               WHEN "10"
+               WHEN "22"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "FILE ERROR ON " WS-FS-OPERATION
+                       " - FILE STATUS = " WS-FS-CHECK
+                   DISPLAY "Load run terminating."
+                   STOP RUN
+           END-EVALUATE.
