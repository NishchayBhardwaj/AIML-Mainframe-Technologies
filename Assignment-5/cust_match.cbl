@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUST-MATCH.
+
+      *> Matches CUSTOMER-TRANSACTION-FILE against the customer
+      *> master in CUST-ID sequence and posts running totals (count
+      *> and net amount) per customer to CUSTOMER-BALANCE-FILE. The
+      *> customer master itself still carries only identity data -
+      *> this program is what turns the transaction feed into
+      *> account-activity totals without changing CUSTOMER-RECORD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "customer_data.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS FS.
+
+           SELECT CUSTOMER-TRANSACTION-FILE
+               ASSIGN TO "customer_transactions.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRAN-SEQ-NO
+               ALTERNATE RECORD KEY IS TRAN-CUST-ID
+                   WITH DUPLICATES
+               FILE STATUS IS TRAN-FS.
+
+           SELECT CUSTOMER-BALANCE-FILE
+               ASSIGN TO "customer_balances.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BAL-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+           COPY "custrec.cpy".
+
+       FD CUSTOMER-TRANSACTION-FILE.
+           COPY "tranrec.cpy".
+
+       FD CUSTOMER-BALANCE-FILE.
+       01 BALANCE-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 FS                     PIC XX.
+       01 TRAN-FS                PIC XX.
+       01 BAL-FS                 PIC XX.
+       01 WS-FS-CHECK            PIC XX.
+       01 WS-FS-OPERATION        PIC X(40).
+
+       01 WS-CUST-EOF            PIC X VALUE 'N'.
+          88 CUST-EOF            VALUE 'Y'.
+          88 CUST-NOT-EOF        VALUE 'N'.
+
+       01 WS-CUST-ID-SAVE        PIC X(8).
+       01 WS-CUST-NAME-SAVE      PIC X(32).
+
+       01 WS-TRAN-TOTAL-AMOUNT   PIC S9(11)V99 VALUE ZERO.
+       01 WS-TRAN-COUNT          PIC 9(7) VALUE ZERO.
+       01 WS-TRAN-DISPLAY-AMT    PIC -(10)9.99.
+
+       01 WS-CUSTOMERS-POSTED    PIC 9(7) VALUE ZERO.
+       01 WS-CUSTOMERS-NO-ACTIVITY PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MATCH-MAIN.
+           PERFORM MATCH-OPEN-FILES
+           SET CUST-NOT-EOF TO TRUE
+           PERFORM MATCH-READ-NEXT-CUSTOMER
+           PERFORM UNTIL CUST-EOF
+               PERFORM MATCH-POST-CUSTOMER
+               PERFORM MATCH-READ-NEXT-CUSTOMER
+           END-PERFORM
+           PERFORM MATCH-CLOSE-FILES
+           DISPLAY "Posting complete - " WS-CUSTOMERS-POSTED
+               " customers with activity, "
+               WS-CUSTOMERS-NO-ACTIVITY " with none. "
+               "See customer_balances.txt"
+           GOBACK.
+
+       MATCH-OPEN-FILES.
+           OPEN INPUT CUSTOMER-FILE
+           MOVE FS TO WS-FS-CHECK
+           MOVE "OPEN CUSTOMER-FILE (MATCH)" TO WS-FS-OPERATION
+           PERFORM MATCH-CHECK-FILE-STATUS
+
+           OPEN INPUT CUSTOMER-TRANSACTION-FILE
+           MOVE TRAN-FS TO WS-FS-CHECK
+           MOVE "OPEN CUSTOMER-TRANSACTION-FILE"
+               TO WS-FS-OPERATION
+           PERFORM MATCH-CHECK-FILE-STATUS
+
+           OPEN OUTPUT CUSTOMER-BALANCE-FILE
+           MOVE BAL-FS TO WS-FS-CHECK
+           MOVE "OPEN CUSTOMER-BALANCE-FILE" TO WS-FS-OPERATION
+           PERFORM MATCH-CHECK-FILE-STATUS
+
+           MOVE SPACES TO BALANCE-LINE
+           STRING
+               "CUST-ID   CUST-NAME" DELIMITED BY SIZE
+               "                        TRAN-COUNT"
+                   DELIMITED BY SIZE
+               "   TOTAL-AMOUNT" DELIMITED BY SIZE
+               INTO BALANCE-LINE
+           END-STRING
+           WRITE BALANCE-LINE
+           MOVE BAL-FS TO WS-FS-CHECK
+           MOVE "WRITE CUSTOMER-BALANCE-FILE (HDGS)" TO WS-FS-OPERATION
+           PERFORM MATCH-CHECK-FILE-STATUS.
+
+       MATCH-CLOSE-FILES.
+           CLOSE CUSTOMER-FILE
+           MOVE FS TO WS-FS-CHECK
+           MOVE "CLOSE CUSTOMER-FILE (MATCH)" TO WS-FS-OPERATION
+           PERFORM MATCH-CHECK-FILE-STATUS
+
+           CLOSE CUSTOMER-TRANSACTION-FILE
+           MOVE TRAN-FS TO WS-FS-CHECK
+           MOVE "CLOSE CUSTOMER-TRANSACTION-FILE"
+               TO WS-FS-OPERATION
+           PERFORM MATCH-CHECK-FILE-STATUS
+
+           CLOSE CUSTOMER-BALANCE-FILE
+           MOVE BAL-FS TO WS-FS-CHECK
+           MOVE "CLOSE CUSTOMER-BALANCE-FILE" TO WS-FS-OPERATION
+           PERFORM MATCH-CHECK-FILE-STATUS.
+
+       MATCH-READ-NEXT-CUSTOMER.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   SET CUST-EOF TO TRUE
+               NOT AT END
+                   MOVE CUST-ID TO WS-CUST-ID-SAVE
+                   MOVE CUST-NAME TO WS-CUST-NAME-SAVE
+           END-READ
+           IF NOT CUST-EOF
+               MOVE FS TO WS-FS-CHECK
+               MOVE "READ CUSTOMER-FILE NEXT (MATCH)"
+                   TO WS-FS-OPERATION
+               PERFORM MATCH-CHECK-FILE-STATUS
+           END-IF.
+
+      *> Positions the transaction file's key of reference on this
+      *> customer's ID, via the TRAN-CUST-ID alternate key, and sums
+      *> every transaction on file for it - WITH DUPLICATES on that
+      *> alternate key is what lets one customer have many
+      *> transactions, all sitting together in alternate-key sequence.
+       MATCH-POST-CUSTOMER.
+           MOVE ZERO TO WS-TRAN-TOTAL-AMOUNT
+           MOVE ZERO TO WS-TRAN-COUNT
+           MOVE WS-CUST-ID-SAVE TO TRAN-CUST-ID
+           START CUSTOMER-TRANSACTION-FILE
+               KEY IS NOT LESS THAN TRAN-CUST-ID
+               INVALID KEY
+                   CONTINUE
+           END-START
+           MOVE TRAN-FS TO WS-FS-CHECK
+           MOVE "START CUSTOMER-TRANSACTION-FILE" TO WS-FS-OPERATION
+           PERFORM MATCH-CHECK-FILE-STATUS
+           IF TRAN-FS = "00"
+               PERFORM MATCH-SUM-TRANSACTIONS
+           END-IF
+           IF WS-TRAN-COUNT > 0
+               ADD 1 TO WS-CUSTOMERS-POSTED
+           ELSE
+               ADD 1 TO WS-CUSTOMERS-NO-ACTIVITY
+           END-IF
+           PERFORM MATCH-WRITE-BALANCE-LINE.
+
+       MATCH-SUM-TRANSACTIONS.
+           READ CUSTOMER-TRANSACTION-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+           END-READ
+           MOVE TRAN-FS TO WS-FS-CHECK
+           MOVE "READ CUSTOMER-TRANSACTION-FILE (SUM)"
+               TO WS-FS-OPERATION
+           PERFORM MATCH-CHECK-FILE-STATUS
+           PERFORM UNTIL TRAN-FS NOT = "00"
+                   OR TRAN-CUST-ID NOT = WS-CUST-ID-SAVE
+               ADD 1 TO WS-TRAN-COUNT
+               ADD TRAN-AMOUNT TO WS-TRAN-TOTAL-AMOUNT
+               READ CUSTOMER-TRANSACTION-FILE NEXT RECORD
+                   AT END
+                       CONTINUE
+               END-READ
+               MOVE TRAN-FS TO WS-FS-CHECK
+               MOVE "READ CUSTOMER-TRANSACTION-FILE (SUM)"
+                   TO WS-FS-OPERATION
+               PERFORM MATCH-CHECK-FILE-STATUS
+           END-PERFORM.
+
+       MATCH-WRITE-BALANCE-LINE.
+           MOVE WS-TRAN-TOTAL-AMOUNT TO WS-TRAN-DISPLAY-AMT
+           MOVE SPACES TO BALANCE-LINE
+           STRING
+               WS-CUST-ID-SAVE DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-CUST-NAME-SAVE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-TRAN-COUNT DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-TRAN-DISPLAY-AMT DELIMITED BY SIZE
+               INTO BALANCE-LINE
+           END-STRING
+           WRITE BALANCE-LINE
+           MOVE BAL-FS TO WS-FS-CHECK
+           MOVE "WRITE CUSTOMER-BALANCE-FILE" TO WS-FS-OPERATION
+           PERFORM MATCH-CHECK-FILE-STATUS.
+
+      *> "23" (key not found) is the normal outcome of STARTing a
+      *> transaction file on a customer who has no transactions.
+       MATCH-CHECK-FILE-STATUS.
+           EVALUATE WS-FS-CHECK
+               WHEN "00"
+               WHEN "10"
+               WHEN "23"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "FILE ERROR ON " WS-FS-OPERATION
+                       " - FILE STATUS = " WS-FS-CHECK
+                   DISPLAY "Matching run terminating."
+                   STOP RUN
+           END-EVALUATE.
