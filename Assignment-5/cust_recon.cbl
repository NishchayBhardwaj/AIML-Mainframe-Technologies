@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUST-RECON.
+
+      *> Standalone reconciliation pass over the raw LINE SEQUENTIAL
+      *> customer_data_raw.txt staging file, run before that data is
+      *> ever loaded into the INDEXED customer_data.txt CUSTOMER-FILE
+      *> that KSDS-SIM maintains. Tracks every CUST-ID seen so far and
+      *> lists duplicates and blank IDs to an exception report so the
+      *> source data can be cleaned up before a keyed load would
+      *> otherwise fail outright. customer_data_raw.txt is a distinct
+      *> filename from the INDEXED customer_data.txt on purpose - once
+      *> CUSTOMER-FILE has been converted to indexed organization, its
+      *> binary layout is no longer valid LINE SEQUENTIAL input for
+      *> this program. CUST-LOAD is the companion program that reads
+      *> the reconciled customer_data_raw.txt and writes it into the
+      *> indexed CUSTOMER-FILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-SOURCE-FILE ASSIGN TO "customer_data_raw.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS.
+
+           SELECT EXCEPTION-REPORT ASSIGN TO "recon_exceptions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXC-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-SOURCE-FILE.
+           COPY "custrec.cpy".
+
+       FD EXCEPTION-REPORT.
+       01 EXCEPTION-LINE           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 FS                    PIC XX.
+       01 EXC-FS                PIC XX.
+       01 WS-FS-CHECK           PIC XX.
+       01 WS-FS-OPERATION       PIC X(40).
+
+       01 WS-EOF                PIC X VALUE 'N'.
+          88 EOF                VALUE 'Y'.
+          88 NOT-EOF            VALUE 'N'.
+
+      *> Seen-ID table. WS-SEEN-MAX is generous for the production
+      *> volumes this utility is meant to catch problems before.
+       01 WS-SEEN-MAX            PIC 9(5) VALUE 20000.
+       01 WS-SEEN-COUNT          PIC 9(5) VALUE ZERO.
+       01 WS-SEEN-TABLE.
+           05 WS-SEEN-ID PIC X(8)
+               OCCURS 1 TO 20000 TIMES
+               DEPENDING ON WS-SEEN-COUNT
+               INDEXED BY WS-SEEN-IDX.
+
+       01 WS-FOUND-DUP           PIC X VALUE 'N'.
+          88 DUP-FOUND           VALUE 'Y'.
+          88 DUP-NOT-FOUND       VALUE 'N'.
+
+       01 WS-RECORDS-READ        PIC 9(9) VALUE ZERO.
+       01 WS-BLANK-COUNT         PIC 9(9) VALUE ZERO.
+       01 WS-DUP-COUNT           PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       RECON-MAIN.
+           PERFORM RECON-OPEN-FILES
+           SET NOT-EOF TO TRUE
+           PERFORM UNTIL EOF
+               READ CUSTOMER-SOURCE-FILE
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       PERFORM RECON-CHECK-RECORD
+               END-READ
+               IF NOT EOF
+                   MOVE FS TO WS-FS-CHECK
+                   MOVE "READ CUSTOMER-SOURCE-FILE" TO WS-FS-OPERATION
+                   PERFORM RECON-CHECK-FILE-STATUS
+               END-IF
+           END-PERFORM
+           PERFORM RECON-PRINT-SUMMARY
+           PERFORM RECON-CLOSE-FILES
+           GOBACK.
+
+       RECON-OPEN-FILES.
+           OPEN INPUT CUSTOMER-SOURCE-FILE
+           MOVE FS TO WS-FS-CHECK
+           MOVE "OPEN CUSTOMER-SOURCE-FILE" TO WS-FS-OPERATION
+           PERFORM RECON-CHECK-FILE-STATUS
+
+           OPEN OUTPUT EXCEPTION-REPORT
+           MOVE EXC-FS TO WS-FS-CHECK
+           MOVE "OPEN EXCEPTION-REPORT" TO WS-FS-OPERATION
+           PERFORM RECON-CHECK-FILE-STATUS
+
+           MOVE SPACES TO EXCEPTION-LINE
+           STRING
+               "CUSTOMER_DATA_RAW.TXT RECONCILIATION EXCEPTION LISTING"
+                   DELIMITED BY SIZE
+               INTO EXCEPTION-LINE
+           END-STRING
+           WRITE EXCEPTION-LINE
+           MOVE EXC-FS TO WS-FS-CHECK
+           MOVE "WRITE EXCEPTION-REPORT (TITLE)" TO WS-FS-OPERATION
+           PERFORM RECON-CHECK-FILE-STATUS
+           MOVE SPACES TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+           MOVE EXC-FS TO WS-FS-CHECK
+           MOVE "WRITE EXCEPTION-REPORT (BLANK)" TO WS-FS-OPERATION
+           PERFORM RECON-CHECK-FILE-STATUS.
+
+       RECON-CLOSE-FILES.
+           CLOSE CUSTOMER-SOURCE-FILE
+           MOVE FS TO WS-FS-CHECK
+           MOVE "CLOSE CUSTOMER-SOURCE-FILE" TO WS-FS-OPERATION
+           PERFORM RECON-CHECK-FILE-STATUS
+
+           CLOSE EXCEPTION-REPORT
+           MOVE EXC-FS TO WS-FS-CHECK
+           MOVE "CLOSE EXCEPTION-REPORT" TO WS-FS-OPERATION
+           PERFORM RECON-CHECK-FILE-STATUS.
+
+       RECON-CHECK-RECORD.
+           IF CUST-ID = SPACES
+               ADD 1 TO WS-BLANK-COUNT
+               MOVE SPACES TO EXCEPTION-LINE
+               STRING
+                   "BLANK CUST-ID AT SOURCE RECORD " DELIMITED BY SIZE
+                   WS-RECORDS-READ DELIMITED BY SIZE
+                   INTO EXCEPTION-LINE
+               END-STRING
+               WRITE EXCEPTION-LINE
+               MOVE EXC-FS TO WS-FS-CHECK
+               MOVE "WRITE EXCEPTION-REPORT" TO WS-FS-OPERATION
+               PERFORM RECON-CHECK-FILE-STATUS
+           ELSE
+               PERFORM RECON-LOOKUP-ID
+               IF DUP-FOUND
+                   ADD 1 TO WS-DUP-COUNT
+                   MOVE SPACES TO EXCEPTION-LINE
+                   STRING
+                       "DUPLICATE CUST-ID " DELIMITED BY SIZE
+                       CUST-ID DELIMITED BY SIZE
+                       " AT SOURCE RECORD " DELIMITED BY SIZE
+                       WS-RECORDS-READ DELIMITED BY SIZE
+                       INTO EXCEPTION-LINE
+                   END-STRING
+                   WRITE EXCEPTION-LINE
+                   MOVE EXC-FS TO WS-FS-CHECK
+                   MOVE "WRITE EXCEPTION-REPORT" TO WS-FS-OPERATION
+                   PERFORM RECON-CHECK-FILE-STATUS
+               ELSE
+                   PERFORM RECON-REMEMBER-ID
+               END-IF
+           END-IF.
+
+      *> Linear scan of the IDs seen so far. customer_data.txt is a
+      *> pre-load reconciliation pass, not an online lookup, so this
+      *> trades lookup speed for the simplicity of a WORKING-STORAGE
+      *> table instead of a second indexed file.
+       RECON-LOOKUP-ID.
+           SET DUP-NOT-FOUND TO TRUE
+           IF WS-SEEN-COUNT > 0
+               SET WS-SEEN-IDX TO 1
+               SEARCH WS-SEEN-ID VARYING WS-SEEN-IDX
+                   AT END
+                       CONTINUE
+                   WHEN WS-SEEN-ID(WS-SEEN-IDX) = CUST-ID
+                       SET DUP-FOUND TO TRUE
+               END-SEARCH
+           END-IF.
+
+       RECON-REMEMBER-ID.
+           IF WS-SEEN-COUNT < WS-SEEN-MAX
+               ADD 1 TO WS-SEEN-COUNT
+               SET WS-SEEN-IDX TO WS-SEEN-COUNT
+               MOVE CUST-ID TO WS-SEEN-ID(WS-SEEN-IDX)
+           ELSE
+               DISPLAY "WARNING: seen-ID table full at "
+                   WS-SEEN-MAX " entries - remaining records are "
+                   "only checked for blank CUST-ID."
+           END-IF.
+
+       RECON-PRINT-SUMMARY.
+           MOVE SPACES TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+           MOVE EXC-FS TO WS-FS-CHECK
+           MOVE "WRITE EXCEPTION-REPORT (BLANK)" TO WS-FS-OPERATION
+           PERFORM RECON-CHECK-FILE-STATUS
+           MOVE SPACES TO EXCEPTION-LINE
+           STRING
+               "RECORDS READ    : " DELIMITED BY SIZE
+               WS-RECORDS-READ DELIMITED BY SIZE
+               INTO EXCEPTION-LINE
+           END-STRING
+           WRITE EXCEPTION-LINE
+           MOVE EXC-FS TO WS-FS-CHECK
+           MOVE "WRITE EXCEPTION-REPORT (SUMMARY)" TO WS-FS-OPERATION
+           PERFORM RECON-CHECK-FILE-STATUS
+           MOVE SPACES TO EXCEPTION-LINE
+           STRING
+               "BLANK CUST-ID   : " DELIMITED BY SIZE
+               WS-BLANK-COUNT DELIMITED BY SIZE
+               INTO EXCEPTION-LINE
+           END-STRING
+           WRITE EXCEPTION-LINE
+           MOVE EXC-FS TO WS-FS-CHECK
+           MOVE "WRITE EXCEPTION-REPORT (SUMMARY)" TO WS-FS-OPERATION
+           PERFORM RECON-CHECK-FILE-STATUS
+           MOVE SPACES TO EXCEPTION-LINE
+           STRING
+               "DUPLICATE KEYS  : " DELIMITED BY SIZE
+               WS-DUP-COUNT DELIMITED BY SIZE
+               INTO EXCEPTION-LINE
+           END-STRING
+           WRITE EXCEPTION-LINE
+           MOVE EXC-FS TO WS-FS-CHECK
+           MOVE "WRITE EXCEPTION-REPORT (SUMMARY)" TO WS-FS-OPERATION
+           PERFORM RECON-CHECK-FILE-STATUS
+           DISPLAY "Reconciliation complete - "
+               WS-RECORDS-READ " records read, "
+               WS-BLANK-COUNT " blank CUST-ID, "
+               WS-DUP-COUNT " duplicate CUST-ID. "
+               "See recon_exceptions.txt".
+
+       RECON-CHECK-FILE-STATUS.
+           EVALUATE WS-FS-CHECK
+               WHEN "00"
+               WHEN "10"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "FILE ERROR ON " WS-FS-OPERATION
+                       " - FILE STATUS = " WS-FS-CHECK
+                   DISPLAY "Reconciliation run terminating."
+                   STOP RUN
+           END-EVALUATE.
