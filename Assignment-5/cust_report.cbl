@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUST-RPT.
+
+      *> Formatted, paginated customer master report. Called from
+      *> KSDS-SIM's PRINT-REPORT paragraph once CUSTOMER-FILE has been
+      *> closed by the caller, so this program can own the file while
+      *> it browses the whole master in CUST-ID order.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "customer_data.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS FS.
+
+           SELECT PRINT-FILE ASSIGN TO "customer_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PRT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+           COPY "custrec.cpy".
+
+       FD PRINT-FILE.
+       01 PRINT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 FS                    PIC XX.
+       01 PRT-FS                PIC XX.
+       01 WS-FS-CHECK           PIC XX.
+       01 WS-FS-OPERATION       PIC X(40).
+
+       01 WS-EOF                PIC X VALUE 'N'.
+          88 EOF                VALUE 'Y'.
+          88 NOT-EOF            VALUE 'N'.
+
+       01 WS-CURRENT-DATE-TIME  PIC X(21).
+       01 WS-RUN-DATE           PIC X(10).
+
+       01 WS-PAGE-NO            PIC 9(4) VALUE 1.
+       01 WS-LINE-COUNT         PIC 9(4) VALUE 0.
+       01 WS-LINES-PER-PAGE     PIC 9(4) VALUE 40.
+       01 WS-TOTAL-RECORDS      PIC 9(9) VALUE ZERO.
+
+       01 WS-PAGE-NO-DISPLAY    PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       RPT-MAIN.
+           PERFORM RPT-INITIALIZE
+           PERFORM RPT-OPEN-FILES
+           PERFORM RPT-PRINT-HEADINGS
+           SET NOT-EOF TO TRUE
+           PERFORM UNTIL EOF
+               READ CUSTOMER-FILE NEXT RECORD
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       PERFORM RPT-PRINT-DETAIL-LINE
+               END-READ
+               IF NOT EOF
+                   MOVE FS TO WS-FS-CHECK
+                   MOVE "READ CUSTOMER-FILE NEXT (REPORT)"
+                       TO WS-FS-OPERATION
+                   PERFORM RPT-CHECK-FILE-STATUS
+               END-IF
+           END-PERFORM
+           PERFORM RPT-PRINT-TRAILER
+           PERFORM RPT-CLOSE-FILES
+           GOBACK.
+
+       RPT-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING
+               WS-CURRENT-DATE-TIME(1:4) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-CURRENT-DATE-TIME(5:2) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-CURRENT-DATE-TIME(7:2) DELIMITED BY SIZE
+               INTO WS-RUN-DATE
+           END-STRING.
+
+       RPT-OPEN-FILES.
+           OPEN INPUT CUSTOMER-FILE
+           MOVE FS TO WS-FS-CHECK
+           MOVE "OPEN CUSTOMER-FILE (REPORT)" TO WS-FS-OPERATION
+           PERFORM RPT-CHECK-FILE-STATUS
+
+           OPEN OUTPUT PRINT-FILE
+           MOVE PRT-FS TO WS-FS-CHECK
+           MOVE "OPEN PRINT-FILE" TO WS-FS-OPERATION
+           PERFORM RPT-CHECK-FILE-STATUS.
+
+       RPT-CLOSE-FILES.
+           CLOSE CUSTOMER-FILE
+           MOVE FS TO WS-FS-CHECK
+           MOVE "CLOSE CUSTOMER-FILE (REPORT)" TO WS-FS-OPERATION
+           PERFORM RPT-CHECK-FILE-STATUS
+
+           CLOSE PRINT-FILE
+           MOVE PRT-FS TO WS-FS-CHECK
+           MOVE "CLOSE PRINT-FILE" TO WS-FS-OPERATION
+           PERFORM RPT-CHECK-FILE-STATUS.
+
+       RPT-PRINT-HEADINGS.
+           MOVE WS-PAGE-NO TO WS-PAGE-NO-DISPLAY
+           MOVE SPACES TO PRINT-LINE
+           STRING
+               "CUSTOMER MASTER REPORT" DELIMITED BY SIZE
+               "          RUN DATE: " DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               "     PAGE: " DELIMITED BY SIZE
+               WS-PAGE-NO-DISPLAY DELIMITED BY SIZE
+               INTO PRINT-LINE
+           END-STRING
+           WRITE PRINT-LINE
+           MOVE PRT-FS TO WS-FS-CHECK
+           MOVE "WRITE PRINT-FILE (TITLE)" TO WS-FS-OPERATION
+           PERFORM RPT-CHECK-FILE-STATUS
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE PRT-FS TO WS-FS-CHECK
+           MOVE "WRITE PRINT-FILE (BLANK)" TO WS-FS-OPERATION
+           PERFORM RPT-CHECK-FILE-STATUS
+           MOVE SPACES TO PRINT-LINE
+           STRING
+               "CUST-ID   CUST-NAME" DELIMITED BY SIZE
+               "                             CUST-ADDRESS"
+                   DELIMITED BY SIZE
+               INTO PRINT-LINE
+           END-STRING
+           WRITE PRINT-LINE
+           MOVE PRT-FS TO WS-FS-CHECK
+           MOVE "WRITE PRINT-FILE (COL HDGS)" TO WS-FS-OPERATION
+           PERFORM RPT-CHECK-FILE-STATUS
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE PRT-FS TO WS-FS-CHECK
+           MOVE "WRITE PRINT-FILE (BLANK)" TO WS-FS-OPERATION
+           PERFORM RPT-CHECK-FILE-STATUS
+           MOVE 4 TO WS-LINE-COUNT.
+
+       RPT-PRINT-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               ADD 1 TO WS-PAGE-NO
+               PERFORM RPT-PRINT-HEADINGS
+           END-IF
+           MOVE SPACES TO PRINT-LINE
+           STRING
+               CUST-ID DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               CUST-NAME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               CUST-ADDRESS DELIMITED BY SIZE
+               INTO PRINT-LINE
+           END-STRING
+           WRITE PRINT-LINE
+           MOVE PRT-FS TO WS-FS-CHECK
+           MOVE "WRITE PRINT-FILE (DETAIL)" TO WS-FS-OPERATION
+           PERFORM RPT-CHECK-FILE-STATUS
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-TOTAL-RECORDS.
+
+       RPT-PRINT-TRAILER.
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE PRT-FS TO WS-FS-CHECK
+           MOVE "WRITE PRINT-FILE (BLANK)" TO WS-FS-OPERATION
+           PERFORM RPT-CHECK-FILE-STATUS
+           MOVE SPACES TO PRINT-LINE
+           STRING
+               "TOTAL RECORDS PROCESSED: " DELIMITED BY SIZE
+               WS-TOTAL-RECORDS DELIMITED BY SIZE
+               INTO PRINT-LINE
+           END-STRING
+           WRITE PRINT-LINE
+           MOVE PRT-FS TO WS-FS-CHECK
+           MOVE "WRITE PRINT-FILE (TRAILER)" TO WS-FS-OPERATION
+           PERFORM RPT-CHECK-FILE-STATUS.
+
+      *> Same file-status discipline as KSDS-SIM: "00" and "10" are
+      *> the only statuses expected here, everything else aborts.
+       RPT-CHECK-FILE-STATUS.
+           EVALUATE WS-FS-CHECK
+               WHEN "00"
+               WHEN "10"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "FILE ERROR ON " WS-FS-OPERATION
+                       " - FILE STATUS = " WS-FS-CHECK
+                   DISPLAY "Report run terminating."
+                   STOP RUN
+           END-EVALUATE.
