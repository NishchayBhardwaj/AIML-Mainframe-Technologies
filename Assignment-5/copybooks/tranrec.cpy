@@ -0,0 +1,13 @@
+      *> Customer transaction record, used by CUSTOMER-TRANSACTION-FILE
+      *> and the CUST-MATCH posting program. TRAN-SEQ-NO is a unique
+      *> surrogate key (a customer can have many transactions, so
+      *> TRAN-CUST-ID alone cannot be the primary key of an indexed
+      *> file - it is the ALTERNATE RECORD KEY WITH DUPLICATES that
+      *> CUST-MATCH STARTs/READs NEXT on to find one customer's
+      *> transactions).
+       01  CUSTOMER-TRANSACTION-RECORD.
+           05  TRAN-SEQ-NO     PIC 9(8).
+           05  TRAN-CUST-ID    PIC X(8).
+           05  TRAN-DATE       PIC X(8).
+           05  TRAN-TYPE       PIC X(6).
+           05  TRAN-AMOUNT     PIC S9(9)V99 SIGN IS LEADING SEPARATE.
