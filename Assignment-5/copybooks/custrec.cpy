@@ -0,0 +1,7 @@
+      *> Customer master record layout - shared by KSDS-SIM, CUST-RPT,
+      *> CUST-RECON and CUST-MATCH so every program describes the
+      *> customer record the same way.
+       01  CUSTOMER-RECORD.
+           05  CUST-ID         PIC X(8).
+           05  CUST-NAME       PIC X(32).
+           05  CUST-ADDRESS    PIC X(60).
