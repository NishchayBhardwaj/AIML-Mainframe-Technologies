@@ -0,0 +1,15 @@
+      *> Audit trail record for CUSTOMER-AUDIT-FILE - one row per
+      *> ADD/CHANGE/DELETE maintenance transaction against the
+      *> customer master, holding the before and after image.
+       01  AUDIT-RECORD.
+           05  AUD-TRAN-TYPE       PIC X(6).
+           05  AUD-RUN-DATE        PIC X(10).
+           05  AUD-RUN-TIME        PIC X(8).
+           05  AUD-OLD-RECORD.
+               10  AUD-OLD-ID        PIC X(8).
+               10  AUD-OLD-NAME      PIC X(32).
+               10  AUD-OLD-ADDRESS   PIC X(60).
+           05  AUD-NEW-RECORD.
+               10  AUD-NEW-ID        PIC X(8).
+               10  AUD-NEW-NAME      PIC X(32).
+               10  AUD-NEW-ADDRESS   PIC X(60).
