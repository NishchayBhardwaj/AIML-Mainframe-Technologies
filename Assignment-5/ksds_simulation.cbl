@@ -5,40 +5,260 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUSTOMER-FILE ASSIGN TO "customer_data.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
                FILE STATUS IS FS.
 
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.ctl"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FS.
+
+           SELECT REJECT-REPORT ASSIGN TO "reject_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-FS.
+
+           SELECT CUSTOMER-AUDIT-FILE ASSIGN TO "customer_audit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUD-FS.
+
+           SELECT SYSIN-FILE ASSIGN TO "search_sysin.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SYSIN-FS.
+
+           SELECT EXTRACT-FILE ASSIGN TO "customer_extract.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXT-FS.
+
        DATA DIVISION.
        FILE SECTION.
        FD CUSTOMER-FILE.
-       01 CUSTOMER-RECORD.
-           05 CUST-ID         PIC X(8).
-           05 CUST-NAME       PIC X(32).
-           05 CUST-ADDRESS    PIC X(60).
+           COPY "custrec.cpy".
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-ID         PIC X(8).
+           05 CKPT-REC-COUNT       PIC 9(9).
+
+       FD REJECT-REPORT.
+       01 REJECT-PRINT-LINE        PIC X(132).
+
+       FD CUSTOMER-AUDIT-FILE.
+           COPY "auditrec.cpy".
+
+       FD SYSIN-FILE.
+       01 SYSIN-RECORD              PIC X(8).
+
+       FD EXTRACT-FILE.
+       01 EXTRACT-LINE              PIC X(132).
 
        WORKING-STORAGE SECTION.
-       01 FS                  PIC XX.
-       01 WS-EOF              PIC X VALUE 'N'.
-          88 EOF              VALUE 'Y'.
-          88 NOT-EOF          VALUE 'N'.
-       01 SEARCH-ID           PIC X(8).
-       01 DISPLAY-ID          PIC X(8).
-       01 FOUND-FLAG          PIC X VALUE 'N'.
-          88 FOUND            VALUE 'Y'.
-          88 NOT-FOUND        VALUE 'N'.
-
-       01 WS-LINE             PIC X(120).
+       01 FS                   PIC XX.
+       01 CKPT-FS              PIC XX.
+       01 RPT-FS               PIC XX.
+       01 AUD-FS               PIC XX.
+       01 SYSIN-FS             PIC XX.
+       01 EXT-FS               PIC XX.
+
+       01 WS-FS-CHECK          PIC XX.
+       01 WS-FS-OPERATION      PIC X(40).
+
+       01 WS-EOF               PIC X VALUE 'N'.
+          88 EOF               VALUE 'Y'.
+          88 NOT-EOF           VALUE 'N'.
+       01 SEARCH-ID            PIC X(8).
+       01 FOUND-FLAG           PIC X VALUE 'N'.
+          88 FOUND             VALUE 'Y'.
+          88 NOT-FOUND         VALUE 'N'.
+
+       01 WS-LINE              PIC X(120).
+
+       01 WS-MENU-CHOICE       PIC X.
+          88 CHOICE-LIST-ALL   VALUE '1'.
+          88 CHOICE-SEARCH     VALUE '2'.
+          88 CHOICE-ADD        VALUE '3'.
+          88 CHOICE-CHANGE     VALUE '4'.
+          88 CHOICE-DELETE     VALUE '5'.
+          88 CHOICE-REPORT     VALUE '6'.
+          88 CHOICE-BATCH      VALUE '7'.
+          88 CHOICE-EXIT       VALUE '8'.
+
+       01 WS-CONTINUE-FLAG     PIC X VALUE 'Y'.
+          88 CONTINUE-PROCESSING VALUE 'Y'.
+          88 STOP-PROCESSING     VALUE 'N'.
+
+       01 WS-EXTRACT-OPTION    PIC X VALUE 'N'.
+
+      *> Work area for operator-entered maintenance data, edited
+      *> before it is ever moved into the CUSTOMER-FILE record area.
+           COPY "custrec.cpy" REPLACING
+                                   CUSTOMER-RECORD BY WS-INPUT-RECORD
+                                   CUST-ID        BY WS-INPUT-ID
+                                   CUST-NAME      BY WS-INPUT-NAME
+                                   CUST-ADDRESS   BY WS-INPUT-ADDRESS.
+
+      *> Before-image of a record, captured prior to CHANGE/DELETE so
+      *> it can be written to the audit trail alongside the after-image.
+           COPY "custrec.cpy" REPLACING CUSTOMER-RECORD BY WS-OLD-RECORD
+                                   CUST-ID        BY WS-OLD-ID
+                                   CUST-NAME      BY WS-OLD-NAME
+                                   CUST-ADDRESS   BY WS-OLD-ADDRESS.
+
+       01 WS-TRAN-CODE          PIC X(6).
+       01 WS-CURRENT-DATE-TIME  PIC X(21).
+
+       01 WS-EDIT-FLAG          PIC X VALUE 'Y'.
+          88 EDIT-PASSED        VALUE 'Y'.
+          88 EDIT-FAILED        VALUE 'N'.
+       01 WS-EDIT-SUB           PIC 9.
+       01 WS-REJECT-REASON      PIC X(40).
+       01 WS-REJECT-LINE        PIC X(132).
+       01 WS-REJECT-COUNT       PIC 9(5) VALUE ZERO.
+
+       01 WS-RESTART-FLAG       PIC X VALUE 'N'.
+          88 RESTART-AVAILABLE     VALUE 'Y'.
+          88 RESTART-NOT-AVAILABLE VALUE 'N'.
+       01 WS-CKPT-INTERVAL      PIC 9(4) VALUE 100.
+       01 WS-REC-COUNT          PIC 9(9) VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           PERFORM OPEN-CUSTOMER-FILE
+           PERFORM OPEN-SUPPORT-FILES
+           SET CONTINUE-PROCESSING TO TRUE
+           PERFORM UNTIL STOP-PROCESSING
+               PERFORM DISPLAY-MENU
+               ACCEPT WS-MENU-CHOICE
+               EVALUATE TRUE
+                   WHEN CHOICE-LIST-ALL
+                       PERFORM LIST-ALL-RECORDS
+                   WHEN CHOICE-SEARCH
+                       PERFORM SEARCH-CUSTOMER
+                   WHEN CHOICE-ADD
+                       PERFORM ADD-CUSTOMER
+                   WHEN CHOICE-CHANGE
+                       PERFORM CHANGE-CUSTOMER
+                   WHEN CHOICE-DELETE
+                       PERFORM DELETE-CUSTOMER
+                   WHEN CHOICE-REPORT
+                       PERFORM PRINT-REPORT
+                   WHEN CHOICE-BATCH
+                       PERFORM BATCH-SEARCH
+                   WHEN CHOICE-EXIT
+                       SET STOP-PROCESSING TO TRUE
+                   WHEN OTHER
+                       DISPLAY "Invalid selection - please choose 1-8."
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE CUSTOMER-FILE
+           MOVE FS TO WS-FS-CHECK
+           MOVE "CLOSE CUSTOMER-FILE" TO WS-FS-OPERATION
+           PERFORM CHECK-FILE-STATUS
+
+           CLOSE REJECT-REPORT
+           MOVE RPT-FS TO WS-FS-CHECK
+           MOVE "CLOSE REJECT-REPORT" TO WS-FS-OPERATION
+           PERFORM CHECK-FILE-STATUS
+
+           CLOSE CUSTOMER-AUDIT-FILE
+           MOVE AUD-FS TO WS-FS-CHECK
+           MOVE "CLOSE CUSTOMER-AUDIT-FILE" TO WS-FS-OPERATION
+           PERFORM CHECK-FILE-STATUS
+
+           DISPLAY "Goodbye."
+           STOP RUN.
+
+       DISPLAY-MENU.
+           DISPLAY " "
+           DISPLAY "===== Customer Master Menu ====="
+           DISPLAY "1. List All Customer Records"
+           DISPLAY "2. Search Customer by ID"
+           DISPLAY "3. Add Customer"
+           DISPLAY "4. Change Customer"
+           DISPLAY "5. Delete Customer"
+           DISPLAY "6. Print Formatted Customer Report"
+           DISPLAY "7. Batch Search (SYSIN file)"
+           DISPLAY "8. Exit"
+           DISPLAY "Enter selection: " WITH NO ADVANCING.
+
+      *> Opens CUSTOMER-FILE for the whole session so keyed reads,
+      *> browses and maintenance writes all share one open cursor.
+      *> Builds an empty indexed file on the very first run.
+       OPEN-CUSTOMER-FILE.
+           OPEN I-O CUSTOMER-FILE
+           IF FS = "35"
+               OPEN OUTPUT CUSTOMER-FILE
+               MOVE FS TO WS-FS-CHECK
+               MOVE "OPEN OUTPUT CUSTOMER-FILE (CREATE)"
+                   TO WS-FS-OPERATION
+               PERFORM CHECK-FILE-STATUS
+               CLOSE CUSTOMER-FILE
+               MOVE FS TO WS-FS-CHECK
+               MOVE "CLOSE CUSTOMER-FILE (CREATE)" TO WS-FS-OPERATION
+               PERFORM CHECK-FILE-STATUS
+               OPEN I-O CUSTOMER-FILE
+           END-IF
+           MOVE FS TO WS-FS-CHECK
+           MOVE "OPEN I-O CUSTOMER-FILE" TO WS-FS-OPERATION
+           PERFORM CHECK-FILE-STATUS.
+
+      *> REJECT-REPORT and CUSTOMER-AUDIT-FILE are append-only logs
+      *> that accumulate across runs, so open in EXTEND and fall back
+      *> to OUTPUT the first time the file does not yet exist.
+       OPEN-SUPPORT-FILES.
+           OPEN EXTEND REJECT-REPORT
+           IF RPT-FS = "35" OR RPT-FS = "05"
+               OPEN OUTPUT REJECT-REPORT
+           END-IF
+           MOVE RPT-FS TO WS-FS-CHECK
+           MOVE "OPEN REJECT-REPORT" TO WS-FS-OPERATION
+           PERFORM CHECK-FILE-STATUS
+
+           OPEN EXTEND CUSTOMER-AUDIT-FILE
+           IF AUD-FS = "35" OR AUD-FS = "05"
+               OPEN OUTPUT CUSTOMER-AUDIT-FILE
+           END-IF
+           MOVE AUD-FS TO WS-FS-CHECK
+           MOVE "OPEN CUSTOMER-AUDIT-FILE" TO WS-FS-OPERATION
+           PERFORM CHECK-FILE-STATUS.
+
+      *> Sequential browse of the whole master in CUST-ID order,
+      *> checkpointing every WS-CKPT-INTERVAL records so a rerun
+      *> after an abend can resume instead of starting at record 1.
+       LIST-ALL-RECORDS.
            DISPLAY "----- All Customer Records -----"
-           OPEN INPUT CUSTOMER-FILE
+           PERFORM READ-CHECKPOINT
+           SET NOT-EOF TO TRUE
+           IF RESTART-AVAILABLE
+               DISPLAY "Resuming listing after Customer ID "
+                   CKPT-LAST-ID
+               MOVE CKPT-REC-COUNT TO WS-REC-COUNT
+               MOVE CKPT-LAST-ID TO CUST-ID
+               START CUSTOMER-FILE KEY IS GREATER THAN CUST-ID
+                   INVALID KEY
+                       DISPLAY "No records remain beyond checkpoint."
+                       SET EOF TO TRUE
+               END-START
+           ELSE
+               MOVE ZERO TO WS-REC-COUNT
+               MOVE LOW-VALUES TO CUST-ID
+               START CUSTOMER-FILE KEY IS NOT LESS THAN CUST-ID
+                   INVALID KEY
+                       DISPLAY "Customer master is empty."
+                       SET EOF TO TRUE
+               END-START
+           END-IF
+           MOVE FS TO WS-FS-CHECK
+           MOVE "START CUSTOMER-FILE (LIST)" TO WS-FS-OPERATION
+           PERFORM CHECK-FILE-STATUS
+
            PERFORM UNTIL EOF
-               READ CUSTOMER-FILE
+               READ CUSTOMER-FILE NEXT RECORD
                    AT END
                        SET EOF TO TRUE
                    NOT AT END
+                       ADD 1 TO WS-REC-COUNT
                        STRING
                            "ID: " DELIMITED BY SIZE
                            CUST-ID DELIMITED BY SIZE
@@ -49,38 +269,453 @@
                            INTO WS-LINE
                        END-STRING
                        DISPLAY WS-LINE
+                       IF FUNCTION MOD(WS-REC-COUNT WS-CKPT-INTERVAL)
+                               = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
                END-READ
+               IF NOT EOF
+                   MOVE FS TO WS-FS-CHECK
+                   MOVE "READ CUSTOMER-FILE NEXT (LIST)"
+                       TO WS-FS-OPERATION
+                   PERFORM CHECK-FILE-STATUS
+               END-IF
            END-PERFORM
-           CLOSE CUSTOMER-FILE
 
-           DISPLAY "-------------------------------"
-           DISPLAY "Enter Customer ID to search (8 digits): "
-           ACCEPT SEARCH-ID
-
-           CLOSE CUSTOMER-FILE
-           OPEN INPUT CUSTOMER-FILE
-           SET NOT-EOF TO TRUE
-           SET NOT-FOUND TO TRUE
+           PERFORM CLEAR-CHECKPOINT
+           DISPLAY "Total records listed: " WS-REC-COUNT.
 
-           PERFORM UNTIL EOF
-               READ CUSTOMER-FILE
+      *> Checkpoint file is a single control record holding the last
+      *> CUST-ID processed and the running count at that point. Its
+      *> absence (FS "35") just means there is nothing to restart
+      *> from yet - a normal condition on the very first run, handled
+      *> here the same way SYSIN-FILE's missing-file case is handled
+      *> in BATCH-SEARCH. Every other status on these operations
+      *> routes through CHECK-FILE-STATUS like the rest of the file.
+       READ-CHECKPOINT.
+           SET RESTART-NOT-AVAILABLE TO TRUE
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FS NOT = "35"
+               MOVE CKPT-FS TO WS-FS-CHECK
+               MOVE "OPEN CHECKPOINT-FILE (READ)" TO WS-FS-OPERATION
+               PERFORM CHECK-FILE-STATUS
+           END-IF
+           IF CKPT-FS = "00"
+               READ CHECKPOINT-FILE
                    AT END
-                       SET EOF TO TRUE
+                       CONTINUE
                    NOT AT END
-                       IF CUST-ID = SEARCH-ID
-                           DISPLAY "----- Customer Found -----"
-                           DISPLAY "ID      : " CUST-ID
-                           DISPLAY "Name    : " CUST-NAME
-                           DISPLAY "Address : " CUST-ADDRESS
-                           SET FOUND TO TRUE
-                           SET EOF TO TRUE
+                       IF CKPT-LAST-ID NOT = SPACES
+                           SET RESTART-AVAILABLE TO TRUE
                        END-IF
                END-READ
-           END-PERFORM
+               MOVE CKPT-FS TO WS-FS-CHECK
+               MOVE "READ CHECKPOINT-FILE" TO WS-FS-OPERATION
+               PERFORM CHECK-FILE-STATUS
+               CLOSE CHECKPOINT-FILE
+               MOVE CKPT-FS TO WS-FS-CHECK
+               MOVE "CLOSE CHECKPOINT-FILE (READ)" TO WS-FS-OPERATION
+               PERFORM CHECK-FILE-STATUS
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE CUST-ID TO CKPT-LAST-ID
+           MOVE WS-REC-COUNT TO CKPT-REC-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE CKPT-FS TO WS-FS-CHECK
+           MOVE "OPEN CHECKPOINT-FILE (WRITE)" TO WS-FS-OPERATION
+           PERFORM CHECK-FILE-STATUS
+           WRITE CHECKPOINT-RECORD
+           MOVE CKPT-FS TO WS-FS-CHECK
+           MOVE "WRITE CHECKPOINT-FILE" TO WS-FS-OPERATION
+           PERFORM CHECK-FILE-STATUS
+           CLOSE CHECKPOINT-FILE
+           MOVE CKPT-FS TO WS-FS-CHECK
+           MOVE "CLOSE CHECKPOINT-FILE (WRITE)" TO WS-FS-OPERATION
+           PERFORM CHECK-FILE-STATUS.
+
+       CLEAR-CHECKPOINT.
+           MOVE SPACES TO CKPT-LAST-ID
+           MOVE ZERO TO CKPT-REC-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE CKPT-FS TO WS-FS-CHECK
+           MOVE "OPEN CHECKPOINT-FILE (CLEAR)" TO WS-FS-OPERATION
+           PERFORM CHECK-FILE-STATUS
+           WRITE CHECKPOINT-RECORD
+           MOVE CKPT-FS TO WS-FS-CHECK
+           MOVE "WRITE CHECKPOINT-FILE (CLEAR)" TO WS-FS-OPERATION
+           PERFORM CHECK-FILE-STATUS
+           CLOSE CHECKPOINT-FILE
+           MOVE CKPT-FS TO WS-FS-CHECK
+           MOVE "CLOSE CHECKPOINT-FILE (CLEAR)" TO WS-FS-OPERATION
+           PERFORM CHECK-FILE-STATUS.
+
+       SEARCH-CUSTOMER.
+           DISPLAY "Enter Customer ID to search (8 chars): "
+               WITH NO ADVANCING
+           ACCEPT SEARCH-ID
+           IF SEARCH-ID = SPACES
+               DISPLAY "Search ID cannot be blank."
+           ELSE
+               PERFORM SEARCH-BY-KEY
+           END-IF.
+
+      *> Single keyed READ - lookup time no longer scales with the
+      *> number of records in CUSTOMER-FILE.
+       SEARCH-BY-KEY.
+           SET NOT-FOUND TO TRUE
+           MOVE SEARCH-ID TO CUST-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   SET NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET FOUND TO TRUE
+           END-READ
+           MOVE FS TO WS-FS-CHECK
+           MOVE "READ CUSTOMER-FILE (KEYED)" TO WS-FS-OPERATION
+           PERFORM CHECK-FILE-STATUS
+           IF FOUND
+               DISPLAY "----- Customer Found -----"
+               DISPLAY "ID      : " CUST-ID
+               DISPLAY "Name    : " CUST-NAME
+               DISPLAY "Address : " CUST-ADDRESS
+           ELSE
+               DISPLAY "Customer ID not found: " SEARCH-ID
+           END-IF.
+
+       ADD-CUSTOMER.
+           DISPLAY "----- Add Customer -----"
+           DISPLAY "Enter Customer ID (8 chars): " WITH NO ADVANCING
+           ACCEPT WS-INPUT-ID
+           DISPLAY "Enter Customer Name: " WITH NO ADVANCING
+           ACCEPT WS-INPUT-NAME
+           DISPLAY "Enter Customer Address: " WITH NO ADVANCING
+           ACCEPT WS-INPUT-ADDRESS
+           PERFORM EDIT-INPUT-RECORD
+           IF EDIT-PASSED
+               MOVE WS-INPUT-ID TO CUST-ID
+               MOVE WS-INPUT-NAME TO CUST-NAME
+               MOVE WS-INPUT-ADDRESS TO CUST-ADDRESS
+               WRITE CUSTOMER-RECORD
+                   INVALID KEY
+                       DISPLAY "Add failed - duplicate Customer ID: "
+                           CUST-ID
+               END-WRITE
+               MOVE FS TO WS-FS-CHECK
+               MOVE "WRITE CUSTOMER-FILE (ADD)" TO WS-FS-OPERATION
+               PERFORM CHECK-FILE-STATUS
+               IF FS = "00"
+                   MOVE SPACES TO WS-OLD-ID
+                   MOVE SPACES TO WS-OLD-NAME
+                   MOVE SPACES TO WS-OLD-ADDRESS
+                   MOVE "ADD" TO WS-TRAN-CODE
+                   PERFORM WRITE-AUDIT-RECORD
+                   DISPLAY "Customer added."
+               END-IF
+           ELSE
+               DISPLAY "Add rejected - see reject_report.txt"
+           END-IF.
+
+       CHANGE-CUSTOMER.
+           DISPLAY "----- Change Customer -----"
+           DISPLAY "Enter Customer ID to change: " WITH NO ADVANCING
+           ACCEPT WS-INPUT-ID
+           MOVE WS-INPUT-ID TO CUST-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   SET NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET FOUND TO TRUE
+           END-READ
+           MOVE FS TO WS-FS-CHECK
+           MOVE "READ CUSTOMER-FILE (CHANGE)" TO WS-FS-OPERATION
+           PERFORM CHECK-FILE-STATUS
+           IF NOT FOUND
+               DISPLAY "Customer not found: " WS-INPUT-ID
+           ELSE
+               MOVE CUST-ID TO WS-OLD-ID
+               MOVE CUST-NAME TO WS-OLD-NAME
+               MOVE CUST-ADDRESS TO WS-OLD-ADDRESS
+               DISPLAY "Current Name    : " CUST-NAME
+               DISPLAY "Current Address : " CUST-ADDRESS
+               DISPLAY "Enter New Name: " WITH NO ADVANCING
+               ACCEPT WS-INPUT-NAME
+               DISPLAY "Enter New Address: " WITH NO ADVANCING
+               ACCEPT WS-INPUT-ADDRESS
+               MOVE WS-OLD-ID TO WS-INPUT-ID
+               PERFORM EDIT-INPUT-RECORD
+               IF EDIT-PASSED
+                   MOVE WS-INPUT-NAME TO CUST-NAME
+                   MOVE WS-INPUT-ADDRESS TO CUST-ADDRESS
+                   REWRITE CUSTOMER-RECORD
+                       INVALID KEY
+                           DISPLAY "Change failed for Customer ID: "
+                               CUST-ID
+                   END-REWRITE
+                   MOVE FS TO WS-FS-CHECK
+                   MOVE "REWRITE CUSTOMER-FILE (CHANGE)"
+                       TO WS-FS-OPERATION
+                   PERFORM CHECK-FILE-STATUS
+                   IF FS = "00"
+                       MOVE "CHANGE" TO WS-TRAN-CODE
+                       PERFORM WRITE-AUDIT-RECORD
+                       DISPLAY "Customer changed."
+                   END-IF
+               ELSE
+                   DISPLAY "Change rejected - see reject_report.txt"
+               END-IF
+           END-IF.
 
+       DELETE-CUSTOMER.
+           DISPLAY "----- Delete Customer -----"
+           DISPLAY "Enter Customer ID to delete: " WITH NO ADVANCING
+           ACCEPT WS-INPUT-ID
+           MOVE WS-INPUT-ID TO CUST-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   SET NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET FOUND TO TRUE
+           END-READ
+           MOVE FS TO WS-FS-CHECK
+           MOVE "READ CUSTOMER-FILE (DELETE)" TO WS-FS-OPERATION
+           PERFORM CHECK-FILE-STATUS
            IF NOT FOUND
-               DISPLAY "Customer ID not found."
+               DISPLAY "Customer not found: " WS-INPUT-ID
+           ELSE
+               MOVE CUST-ID TO WS-OLD-ID
+               MOVE CUST-NAME TO WS-OLD-NAME
+               MOVE CUST-ADDRESS TO WS-OLD-ADDRESS
+               DELETE CUSTOMER-FILE
+                   INVALID KEY
+                       DISPLAY "Delete failed for Customer ID: "
+                           CUST-ID
+               END-DELETE
+               MOVE FS TO WS-FS-CHECK
+               MOVE "DELETE CUSTOMER-FILE" TO WS-FS-OPERATION
+               PERFORM CHECK-FILE-STATUS
+               IF FS = "00"
+                   MOVE WS-OLD-ID TO CUST-ID
+                   MOVE SPACES TO CUST-NAME
+                   MOVE SPACES TO CUST-ADDRESS
+                   MOVE "DELETE" TO WS-TRAN-CODE
+                   PERFORM WRITE-AUDIT-RECORD
+                   DISPLAY "Customer deleted."
+               END-IF
+           END-IF.
+
+      *> Field-level edit checks for ADD/CHANGE. Any failure is
+      *> written to REJECT-REPORT instead of letting bad data reach
+      *> the master.
+       EDIT-INPUT-RECORD.
+           SET EDIT-PASSED TO TRUE
+           IF WS-INPUT-ID = SPACES OR WS-INPUT-ID = LOW-VALUES
+               SET EDIT-FAILED TO TRUE
+               MOVE "CUST-ID IS BLANK" TO WS-REJECT-REASON
+               PERFORM WRITE-REJECT-LINE
+           ELSE
+               PERFORM VARYING WS-EDIT-SUB FROM 1 BY 1
+                       UNTIL WS-EDIT-SUB > 8
+                   IF WS-INPUT-ID(WS-EDIT-SUB:1) NOT ALPHABETIC-UPPER
+                       AND WS-INPUT-ID(WS-EDIT-SUB:1) NOT NUMERIC
+                       SET EDIT-FAILED TO TRUE
+                       MOVE "CUST-ID HAS INVALID CHARACTERS"
+                           TO WS-REJECT-REASON
+                       PERFORM WRITE-REJECT-LINE
+                       MOVE 9 TO WS-EDIT-SUB
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF WS-INPUT-NAME = SPACES
+               SET EDIT-FAILED TO TRUE
+               MOVE "CUST-NAME IS BLANK" TO WS-REJECT-REASON
+               PERFORM WRITE-REJECT-LINE
            END-IF
+           IF WS-INPUT-ADDRESS = SPACES
+               SET EDIT-FAILED TO TRUE
+               MOVE "CUST-ADDRESS IS BLANK" TO WS-REJECT-REASON
+               PERFORM WRITE-REJECT-LINE
+           END-IF.
+
+       WRITE-REJECT-LINE.
+           ADD 1 TO WS-REJECT-COUNT
+           STRING
+               "REJECT: CUST-ID=" DELIMITED BY SIZE
+               WS-INPUT-ID DELIMITED BY SIZE
+               " REASON: " DELIMITED BY SIZE
+               WS-REJECT-REASON DELIMITED BY SIZE
+               INTO WS-REJECT-LINE
+           END-STRING
+           MOVE WS-REJECT-LINE TO REJECT-PRINT-LINE
+           WRITE REJECT-PRINT-LINE
+           MOVE RPT-FS TO WS-FS-CHECK
+           MOVE "WRITE REJECT-REPORT" TO WS-FS-OPERATION
+           PERFORM CHECK-FILE-STATUS.
 
+      *> Before/after image of every ADD/CHANGE/DELETE, stamped with
+      *> the run date and time.
+       WRITE-AUDIT-RECORD.
+           MOVE WS-TRAN-CODE TO AUD-TRAN-TYPE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING
+               WS-CURRENT-DATE-TIME(1:4) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-CURRENT-DATE-TIME(5:2) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-CURRENT-DATE-TIME(7:2) DELIMITED BY SIZE
+               INTO AUD-RUN-DATE
+           END-STRING
+           STRING
+               WS-CURRENT-DATE-TIME(9:2) DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-CURRENT-DATE-TIME(11:2) DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-CURRENT-DATE-TIME(13:2) DELIMITED BY SIZE
+               INTO AUD-RUN-TIME
+           END-STRING
+           MOVE WS-OLD-ID TO AUD-OLD-ID
+           MOVE WS-OLD-NAME TO AUD-OLD-NAME
+           MOVE WS-OLD-ADDRESS TO AUD-OLD-ADDRESS
+           MOVE CUST-ID TO AUD-NEW-ID
+           MOVE CUST-NAME TO AUD-NEW-NAME
+           MOVE CUST-ADDRESS TO AUD-NEW-ADDRESS
+           WRITE AUDIT-RECORD
+           MOVE AUD-FS TO WS-FS-CHECK
+           MOVE "WRITE CUSTOMER-AUDIT-FILE" TO WS-FS-OPERATION
+           PERFORM CHECK-FILE-STATUS.
+
+      *> Hands the file off to the standalone report program so it
+      *> has exclusive access while it builds the paginated report.
+       PRINT-REPORT.
            CLOSE CUSTOMER-FILE
-           STOP RUN.
+           MOVE FS TO WS-FS-CHECK
+           MOVE "CLOSE CUSTOMER-FILE (PRINT-REPORT)"
+               TO WS-FS-OPERATION
+           PERFORM CHECK-FILE-STATUS
+           CALL "CUST-RPT"
+           PERFORM OPEN-CUSTOMER-FILE
+           DISPLAY "Report written to customer_report.txt".
+
+      *> Batch mode: loop the interactive search logic over every
+      *> CUST-ID listed in the SYSIN-style input file, optionally
+      *> writing matches to a CSV extract for downstream systems.
+       BATCH-SEARCH.
+           DISPLAY "Write matches to customer_extract.csv? (Y/N): "
+               WITH NO ADVANCING
+           ACCEPT WS-EXTRACT-OPTION
+           OPEN INPUT SYSIN-FILE
+           IF SYSIN-FS = "35"
+               DISPLAY "search_sysin.txt not found - "
+                   "skipping batch run."
+           ELSE
+               MOVE SYSIN-FS TO WS-FS-CHECK
+               MOVE "OPEN SYSIN-FILE (BATCH)" TO WS-FS-OPERATION
+               PERFORM CHECK-FILE-STATUS
+               IF WS-EXTRACT-OPTION = 'Y'
+                   OPEN OUTPUT EXTRACT-FILE
+                   MOVE EXT-FS TO WS-FS-CHECK
+                   MOVE "OPEN EXTRACT-FILE" TO WS-FS-OPERATION
+                   PERFORM CHECK-FILE-STATUS
+               END-IF
+               SET NOT-EOF TO TRUE
+               PERFORM UNTIL EOF
+                   READ SYSIN-FILE INTO SEARCH-ID
+                       AT END
+                           SET EOF TO TRUE
+                       NOT AT END
+                           PERFORM SEARCH-BY-KEY
+                           IF FOUND AND WS-EXTRACT-OPTION = 'Y'
+                               PERFORM WRITE-EXTRACT-RECORD
+                           END-IF
+                   END-READ
+                   IF NOT EOF
+                       MOVE SYSIN-FS TO WS-FS-CHECK
+                       MOVE "READ SYSIN-FILE (BATCH)"
+                           TO WS-FS-OPERATION
+                       PERFORM CHECK-FILE-STATUS
+                   END-IF
+               END-PERFORM
+               CLOSE SYSIN-FILE
+               MOVE SYSIN-FS TO WS-FS-CHECK
+               MOVE "CLOSE SYSIN-FILE" TO WS-FS-OPERATION
+               PERFORM CHECK-FILE-STATUS
+               IF WS-EXTRACT-OPTION = 'Y'
+                   CLOSE EXTRACT-FILE
+                   MOVE EXT-FS TO WS-FS-CHECK
+                   MOVE "CLOSE EXTRACT-FILE" TO WS-FS-OPERATION
+                   PERFORM CHECK-FILE-STATUS
+                   DISPLAY "Matches written to customer_extract.csv"
+               END-IF
+           END-IF.
+
+       WRITE-EXTRACT-RECORD.
+           STRING
+               FUNCTION TRIM(CUST-ID) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CUST-NAME) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CUST-ADDRESS) DELIMITED BY SIZE
+               INTO EXTRACT-LINE
+           END-STRING
+           WRITE EXTRACT-LINE
+           MOVE EXT-FS TO WS-FS-CHECK
+           MOVE "WRITE EXTRACT-FILE" TO WS-FS-OPERATION
+           PERFORM CHECK-FILE-STATUS.
+
+      *> Centralized FILE STATUS check for every file in this
+      *> program. "00" is success; "10" (end of file) and "23"/"22"
+      *> (key not found / duplicate key on a keyed op) are normal
+      *> business outcomes already handled at the call site via
+      *> AT END / INVALID KEY, so they pass through here too. "02"
+      *> (duplicate alternate-key record) and "04" (record-length
+      *> mismatch) are not expected outcomes of anything this program
+      *> does, so unlike "22"/"23" they are not passed through - they
+      *> fall to WHEN OTHER below and stop the run.
+       CHECK-FILE-STATUS.
+           EVALUATE WS-FS-CHECK
+               WHEN "00"
+               WHEN "10"
+               WHEN "22"
+               WHEN "23"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "FILE ERROR ON " WS-FS-OPERATION
+                       " - FILE STATUS = " WS-FS-CHECK
+                   EVALUATE WS-FS-CHECK
+                       WHEN "35"
+                           DISPLAY "  Reason: file not found"
+                       WHEN "37"
+                           DISPLAY "  Reason: invalid open mode"
+                       WHEN "04"
+                           DISPLAY "  Reason: record length mismatch "
+                               "- possible corrupted read"
+                       WHEN "21"
+                           DISPLAY "  Reason: indexed key sequence "
+                               "error"
+                       WHEN "30"
+                           DISPLAY "  Reason: permanent I/O error"
+                       WHEN "41"
+                           DISPLAY "  Reason: file already open"
+                       WHEN "42"
+                           DISPLAY "  Reason: file not open"
+                       WHEN "43"
+                           DISPLAY "  Reason: no current record for "
+                               "REWRITE/DELETE"
+                       WHEN "46"
+                           DISPLAY "  Reason: no valid next record"
+                       WHEN "47"
+                           DISPLAY "  Reason: READ on file not open "
+                               "for input"
+                       WHEN "48"
+                           DISPLAY "  Reason: WRITE on file not open "
+                               "for output"
+                       WHEN "49"
+                           DISPLAY "  Reason: REWRITE/DELETE on file "
+                               "not open I-O"
+                       WHEN OTHER
+                           DISPLAY "  Reason: unexpected I/O "
+                               "condition"
+                   END-EVALUATE
+                   DISPLAY "Run terminating."
+                   STOP RUN
+           END-EVALUATE.
